@@ -1,151 +1,795 @@
-       program-id. Program1 as "Program1".
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-           01 NUM1 PIC 9(3) VALUE 1.
-           01 NUM2 PIC 9(3) VALUE 2.
-	       01 NUM3 PIC 9(3) VALUE 3.
-	       01 NUM4 PIC 9(3) VALUE 4.
-           01 NUM5 PIC 9(3) VALUE 5.
-           01 NUM6 PIC 9(3) VALUE 6.
-           01 NUM7 PIC 9(3) VALUE 7.
-           01 NUM8 PIC 9(3) VALUE 8.
-           01 NUM9 PIC 9(3) VALUE 9.
-           01 NUM10 PIC 9(3) VALUE 10.
-
-
-       procedure division.
-       
-       MAIN-MUTIPLICATION-TABLE.    
-           
-           DISPLAY "Multiplication Table 10x10:"
-           Display "     ", NUM1, "  ", NUM2, "  ", NUM3, "  ", 
-           NUM4,"  ", NUM5,"  ", NUM6, "  ", NUM7, "  ", NUM8,       
-           "  ", NUM9, "  ", NUM10.
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.
-           
-        perform MULTIPLY-BY-TWO.
-        PERFORM RESET-NUMBERS.
-        PERFORM MULTIPLY-BY-THREE.
-        PERFORM RESET-NUMBERS.
-        perform MULTIPLY-BY-FOUR.
-        PERFORM RESET-NUMBERS.
-        PERFORM MULTIPLY-BY-FIVE.
-        PERFORM RESET-NUMBERS.
-        perform MULTIPLY-BY-SIX.
-        PERFORM RESET-NUMBERS.
-        PERFORM MULTIPLY-BY-SEVEN.
-        PERFORM RESET-NUMBERS.
-        perform MULTIPLY-BY-EIGHT.
-        PERFORM RESET-NUMBERS.
-        PERFORM MULTIPLY-BY-NINE.
-        PERFORM RESET-NUMBERS.
-        PERFORM MULTIPLY-BY-TEN.
-        PERFORM RESET-NUMBERS.
-        PERFORM END-PROGRAM.
-
-        
-           
-       MULTIPLY-BY-TWO.
-           
-           MULTIPLY NUM2 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.
-
-       MULTIPLY-BY-THREE.
-           
-           MULTIPLY NUM3 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.
-           
-       MULTIPLY-BY-FOUR.
-           
-           MULTIPLY NUM4 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.    
-       
-       MULTIPLY-BY-FIVE.
-           
-           MULTIPLY NUM5 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.    
-       
-       MULTIPLY-BY-SIX.
-           
-           MULTIPLY NUM6 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.  
-           
-       MULTIPLY-BY-SEVEN.
-           
-           MULTIPLY NUM7 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.    
-       
-       MULTIPLY-BY-EIGHT.
-           
-           MULTIPLY NUM8 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM8, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.    
-       
-       MULTIPLY-BY-NINE.
-           
-           MULTIPLY NUM9 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.    
-       
-       MULTIPLY-BY-TEN.
-           
-           MULTIPLY NUM10 BY NUM1 NUM2 NUM3 NUM4 NUM5 NUM6 NUM7
-           NUM8 NUM9 NUM10.
-           
-           DISPLAY NUM1, "  ", NUM1, "  ", NUM2,"  ", NUM3"  ", NUM4,
-           "  ", NUM5, "  ", NUM6,"  ", NUM7,"  ", NUM8"  ", NUM9,
-           "  ", NUM10.    
-           
-       RESET-NUMBERS.
-           
-            move 1 to num1.
-            move 2 to num2.
-            move 3 to num3.
-            move 4 to num4.
-            move 5 to num5.
-            move 6 to num6.
-            move 7 to num7.
-            move 8 to num8.
-            move 9 to num9.
-            move 10 to num10.
-       
-       END-PROGRAM.    
-           goback.
-
-       end program Program1.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.  PROGRAM1 AS "Program1".
+000120 AUTHOR.      D L WOZNIAK.
+000130 INSTALLATION. CORPORATE DATA PROCESSING.
+000140 DATE-WRITTEN. 03/15/2010.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*                                                                *
+000180*    PROGRAM1  --  PRINTS A MULTIPLICATION TABLE.                *
+000190*                                                                *
+000200*    MOD LOG                                                     *
+000210*    2026-08-09  DLW  TABLE START NUMBER AND ROW COUNT ARE NOW   *
+000220*                      READ FROM A PARAMETER CARD INSTEAD OF     *
+000230*                      BEING WIRED IN AS VALUE CLAUSES.  ROW     *
+000240*                      COUNT IS CURRENTLY LIMITED TO 10 SINCE THE*
+000250*                      PRINT/EXTRACT/HISTORY RECORD LAYOUTS ARE  *
+000260*                      STILL TEN COLUMNS WIDE.                   *
+000270*    2026-08-09  DLW  REPLACED THE CONSOLE DISPLAY OF EACH ROW   *
+000280*                      WITH A FORMATTED REPORT WRITTEN TO A      *
+000290*                      PRINT FILE - COMPANY NAME, RUN DATE, PAGE *
+000300*                      NUMBER AND COLUMN HEADINGS ON EACH PAGE.  *
+000310*    2026-08-09  DLW  REPLACED THE TEN NUM1-NUM10 FIELDS AND THE *
+000320*                      TEN MULTIPLY-BY-n PARAGRAPHS WITH A       *
+000330*                      SINGLE OCCURS TABLE (WS-TABLE-VALUES) AND *
+000340*                      A GENERIC ROW/COLUMN PAIR OF PERFORM      *
+000350*                      VARYING LOOPS.  THE TABLE IS DECLARED TO  *
+000360*                      HOLD UP TO 50 ENTRIES SO A LARGER SQUARE  *
+000370*                      TABLE NO LONGER NEEDS NEW PARAGRAPHS -    *
+000380*                      ONLY THE ROW COUNT ON THE PARAMETER CARD  *
+000390*                      CHANGES.  THE PRINTED REPORT AND THE      *
+000400*                      DOWNSTREAM EXTRACT/HISTORY FILES ARE      *
+000410*                      STILL BUILT FOR TEN COLUMNS (SEE MTPRINT, *
+000420*                      MTOUTR AND MTHIST), SO THE ROW COUNT      *
+000430*                      CEILING STAYS AT 10 UNTIL THOSE LAYOUTS   *
+000440*                      ARE WIDENED IN A LATER CHANGE.            *
+000450*    2026-08-09  DLW  ADDED AN AUDIT TRAIL - EVERY RUN APPENDS   *
+000460*                      ITS RUN DATE/TIME, OPERATOR ID AND        *
+000470*                      PARAMETER CARD VALUES TO AUDIT-FILE.      *
+000475*    2026-08-09  DLW  ADDED A DECIMAL EXTENSION TABLE MODE,      *
+000476*                      SELECTED BY THE PARAMETER CARD MODE FLAG, *
+000477*                      THAT EXTENDS A UNIT PRICE BY THE SAME     *
+000478*                      QUANTITIES USED AS COLUMN VALUES IN THE   *
+000479*                      MULTIPLICATION TABLE.  THE EXTENSION      *
+000480*                      TABLE IS PRINT-ONLY - IT DOES NOT DRIVE   *
+000481*                      THE EXTRACT, CHECKPOINT, HISTORY OR       *
+000482*                      RECONCILIATION FILES, WHICH ARE ALL LAID  *
+000483*                      OUT FOR THE WHOLE-NUMBER TABLE.           *
+000485*    2026-08-09  DLW  2550-MULTIPLY-ONE-COLUMN NOW CALLS         *
+000486*                      PROGRAM3 TO DO THE ACTUAL MULTIPLY - THE  *
+000487*                      SAME SUBPROGRAM THE NEW ONLINE AD HOC     *
+000488*                      INQUIRY (PROGRAM2) CALLS - SO THE BATCH   *
+000489*                      JOB AND THE ONLINE SCREEN ALWAYS AGREE.   *
+000491*    2026-08-09  DLW  AUDIT-FILE NOW ALSO CARRIES THE MODE FLAG  *
+000492*                      AND UNIT PRICE OFF THE PARAMETER CARD, SO *
+000493*                      A DECIMAL RUN'S PRICE IS ON THE TRAIL     *
+000494*                      TOO, NOT JUST THE WHOLE-NUMBER TABLE'S    *
+000495*                      START/COUNT/RESTART VALUES.               *
+000496*    2026-08-09  DLW  TODAY'S SNAPSHOT NO LONGER OVERWRITES      *
+000497*                      PRIOR-RESULTS-FILE AS IT IS BUILT - IT IS *
+000498*                      WRITTEN TO A NEW STAGE-RESULTS-FILE AND   *
+000499*                      ONLY COPIED OVER PRIOR-RESULTS-FILE AT    *
+000501*                      END-PROGRAM, AFTER A CLEAN FINISH.  AN    *
+000502*                      ABEND PARTWAY THROUGH NO LONGER LEAVES    *
+000503*                      YESTERDAY'S BASELINE HALF OVERWRITTEN, SO *
+000504*                      A RESTART STILL RECONCILES AGAINST        *
+000505*                      YESTERDAY'S REAL RESULTS.  DECIMAL MODE   *
+000506*                      NO LONGER ACCEPTS A RESTART ROW OFF THE   *
+000507*                      PARAMETER CARD, SINCE THE EXTENSION TABLE *
+000508*                      HAS NO CHECKPOINT/RESTART SUPPORT AND A   *
+000509*                      LEFTOVER RESTART ROW WOULD OTHERWISE      *
+000510*                      APPEND ONTO AN EXISTING PRINTOUT.         *
+000484*                                                                *
+000490*----------------------------------------------------------------*
+000500 ENVIRONMENT DIVISION.
+000510 CONFIGURATION SECTION.
+000520 SOURCE-COMPUTER.  IBM-370.
+000530 OBJECT-COMPUTER.  IBM-370.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000570         ORGANIZATION IS SEQUENTIAL
+000572         FILE STATUS IS WS-PARM-FILE-STATUS.
+000580     SELECT PRINT-FILE ASSIGN TO "PRINTOUT"
+000590         ORGANIZATION IS SEQUENTIAL
+000592         FILE STATUS IS WS-PRINT-FILE-STATUS.
+000600     SELECT TABLE-OUT-FILE ASSIGN TO "TABLOUT"
+000610         ORGANIZATION IS SEQUENTIAL
+000612         FILE STATUS IS WS-TABOUT-FILE-STATUS.
+000620     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+000630         ORGANIZATION IS SEQUENTIAL
+000632         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000640     SELECT ERROR-FILE ASSIGN TO "ERRFILE"
+000650         ORGANIZATION IS SEQUENTIAL
+000652         FILE STATUS IS WS-ERR-FILE-STATUS.
+000660     SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS WS-HIST-FILE-STATUS.
+000690     SELECT PRIOR-RESULTS-FILE ASSIGN TO "PRIORRES"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-PRIOR-FILE-STATUS.
+000712     SELECT STAGE-RESULTS-FILE ASSIGN TO "PRIORNEW"
+000714         ORGANIZATION IS SEQUENTIAL
+000716         FILE STATUS IS WS-STAGE-FILE-STATUS.
+000720     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WS-AUD-FILE-STATUS.
+000750
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  PARM-FILE
+000790     RECORDING MODE IS F
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY MTPARM.
+000820
+000830 FD  PRINT-FILE
+000840     RECORDING MODE IS F
+000850     LABEL RECORDS ARE STANDARD.
+000860 01  PRINT-RECORD                 PIC X(80).
+000870
+000880 FD  TABLE-OUT-FILE
+000890     RECORDING MODE IS F
+000900     LABEL RECORDS ARE STANDARD.
+000910     COPY MTOUTR.
+000920
+000930 FD  CHECKPOINT-FILE
+000940     RECORDING MODE IS F
+000950     LABEL RECORDS ARE STANDARD.
+000960     COPY MTCKPT.
+000970
+000980 FD  ERROR-FILE
+000990     RECORDING MODE IS F
+001000     LABEL RECORDS ARE STANDARD.
+001010     COPY MTERR.
+001020
+001030 FD  HISTORY-FILE
+001040     RECORDING MODE IS F
+001050     LABEL RECORDS ARE STANDARD.
+001060     COPY MTHIST.
+001070
+001080 FD  PRIOR-RESULTS-FILE
+001090     RECORDING MODE IS F
+001100     LABEL RECORDS ARE STANDARD.
+001110     COPY MTOUTR
+001120         REPLACING MT-OUT-RECORD    BY MT-PRIOR-RECORD
+001130                   MT-OUT-ROW-NUMBER BY MT-PRIOR-ROW-NUMBER
+001140                   MT-OUT-MULTIPLIER BY MT-PRIOR-MULTIPLIER
+001150                   MT-OUT-RESULT     BY MT-PRIOR-RESULT.
+001152
+001154 FD  STAGE-RESULTS-FILE
+001156     RECORDING MODE IS F
+001158     LABEL RECORDS ARE STANDARD.
+001160     COPY MTOUTR
+001162         REPLACING MT-OUT-RECORD    BY MT-STAGE-RECORD
+001164                   MT-OUT-ROW-NUMBER BY MT-STAGE-ROW-NUMBER
+001166                   MT-OUT-MULTIPLIER BY MT-STAGE-MULTIPLIER
+001168                   MT-OUT-RESULT     BY MT-STAGE-RESULT.
+001169
+001170 FD  AUDIT-FILE
+001180     RECORDING MODE IS F
+001190     LABEL RECORDS ARE STANDARD.
+001200     COPY MTAUD.
+001210
+001220 WORKING-STORAGE SECTION.
+001230*----------------------------------------------------------------*
+001240*    SWITCHES                                                    *
+001250*----------------------------------------------------------------*
+001260 01  WS-SWITCHES.
+001270     05  WS-PARM-EOF-SW       PIC X(01)  VALUE "N".
+001280         88  WS-PARM-EOF                 VALUE "Y".
+001290
+001300*----------------------------------------------------------------*
+001310*    PARAMETER WORK FIELDS - DEFAULTED IF THE CARD IS MISSING    *
+001320*    OR BLANK.                                                   *
+001330*----------------------------------------------------------------*
+001340 01  WS-START-NUMBER          PIC 9(3).
+001350 01  WS-RESTART-ROW           PIC 9(3).
+001360 01  WS-OPERATOR-ID           PIC X(8)  VALUE SPACES.
+001362
+001364*----------------------------------------------------------------*
+001366*    MODE FLAG - "I" (THE DEFAULT) RUNS THE WHOLE-NUMBER          *
+001368*    MULTIPLICATION TABLE.  "D" RUNS THE DECIMAL EXTENSION        *
+001370*    TABLE (UNIT PRICE TIMES QUANTITY) INSTEAD.                   *
+001372*----------------------------------------------------------------*
+001374 01  WS-MODE-FLAG             PIC X(1)  VALUE "I".
+001376     88  WS-MODE-DECIMAL                VALUE "D".
+001378
+001380 01  WS-UNIT-PRICE            PIC 9(5)V99 VALUE ZERO.
+001382 01  WS-DEC-EDIT              PIC ZZZZ9.99.
+001384 01  WS-REPORT-TITLE          PIC X(40)  VALUE SPACES.
+001386 01  WS-COL-LABEL             PIC X(7)   VALUE "MULT   ".
+001388
+001390*----------------------------------------------------------------*
+001392*    TABLE VALUES - AN OCCURS TABLE DRIVEN BY THE PARAMETER      *
+001400*    CARD ROW COUNT.  THE TABLE IS DECLARED WIDE ENOUGH FOR A    *
+001410*    50X50 TABLE; WS-TABLE-SIZE IS STILL HELD TO 10 TODAY BY     *
+001420*    1000-READ-PARAMETER-CARD BECAUSE THE PRINT/EXTRACT/HISTORY  *
+001430*    RECORD LAYOUTS ARE STILL TEN COLUMNS WIDE.                  *
+001440*----------------------------------------------------------------*
+001450 01  WS-TABLE-SIZE             PIC 9(3)  COMP.
+001460
+001470 01  WS-TABLE-VALUES.
+001480     05  WS-TABLE-VALUE        PIC 9(3)
+001490             OCCURS 1 TO 50 TIMES DEPENDING ON WS-TABLE-SIZE.
+001500
+001492*----------------------------------------------------------------*
+001494*    DECIMAL EXTENSION RESULTS - ONE ENTRY PER COLUMN, USED ONLY  *
+001496*    WHEN THE PARAMETER CARD SELECTS THE DECIMAL MODE.            *
+001498*----------------------------------------------------------------*
+001501 01  WS-DEC-RESULT-TABLE.
+001502     05  WS-DEC-RESULT         PIC 9(5)V99
+001503             OCCURS 1 TO 50 TIMES DEPENDING ON WS-TABLE-SIZE.
+001504
+001505*----------------------------------------------------------------*
+001506*    ONE OVERFLOW SWITCH PER COLUMN - SET BY 2550-MULTIPLY-ONE-   *
+001507*    COLUMN OR 2650-EXTEND-ONE-COLUMN WHEN PROGRAM3 (OR THE       *
+001508*    DECIMAL COMPUTE) TRAPS A SIZE ERROR FOR THAT COLUMN, SO THE  *
+001509*    PRINT LINE AND THE EXTRACT/HISTORY RECORDS SHOW AN OVERFLOW  *
+001510*    MARKER INSTEAD OF QUIETLY REPEATING THE UN-MULTIPLIED VALUE. *
+001511*----------------------------------------------------------------*
+001512 01  WS-COL-OVERFLOW-TABLE.
+001513     05  WS-COL-OVERFLOW-SW    PIC X(01)
+001514             OCCURS 1 TO 50 TIMES DEPENDING ON WS-TABLE-SIZE.
+001515         88  WS-COL-OVERFLOW             VALUE "Y".
+001516
+001510 01  WS-TABLE-SUBSCRIPTS.
+001520     05  WS-ROW-IDX            PIC 9(3)  COMP.
+001530     05  WS-COL-IDX            PIC 9(3)  COMP.
+001540
+001550*----------------------------------------------------------------*
+001560*    PRINT LINE LAYOUTS (COPY MTPRINT) AND REPORT CONTROLS       *
+001570*----------------------------------------------------------------*
+001580     COPY MTPRINT.
+001590
+001600 01  WS-REPORT-CONSTANTS.
+001610     05  WS-COMPANY-NAME      PIC X(30)
+001620                               VALUE "ACME MANUFACTURING CO.".
+001630
+001640 01  WS-PRINT-CONTROLS.
+001650     05  WS-PAGE-NUMBER       PIC 9(4)  COMP  VALUE ZERO.
+001660     05  WS-LINE-COUNT        PIC 9(3)  COMP  VALUE 99.
+001670     05  WS-LINES-PER-PAGE    PIC 9(3)  COMP  VALUE 20.
+001680     05  WS-PRINT-POINTER     PIC 9(3)  COMP.
+001690     05  WS-CURRENT-MULTIPLIER PIC 9(3).
+001700     05  WS-CURRENT-COLUMN    PIC 9(3)  COMP.
+001710     05  WS-CURRENT-COL-VALUE PIC 9(3).
+001720     05  WS-ROW-NUMBER        PIC 9(3)  COMP  VALUE ZERO.
+001730
+001732*----------------------------------------------------------------*
+001734*    ONE ROW/COLUMN MULTIPLY REQUEST - PASSED TO PROGRAM3, THE   *
+001736*    CALLABLE SUBPROGRAM SHARED WITH THE ONLINE AD HOC INQUIRY   *
+001738*    (PROGRAM2), SO BOTH RUN THE SAME ARITHMETIC.                *
+001739*----------------------------------------------------------------*
+001741     COPY MTMULT.
+001742
+001740 01  WS-PRIOR-FILE-STATUS     PIC X(02).
+001750 01  WS-HIST-FILE-STATUS      PIC X(02).
+001760 01  WS-AUD-FILE-STATUS       PIC X(02).
+001762 01  WS-PARM-FILE-STATUS      PIC X(02).
+001764 01  WS-PRINT-FILE-STATUS     PIC X(02).
+001766 01  WS-TABOUT-FILE-STATUS    PIC X(02).
+001768 01  WS-CKPT-FILE-STATUS      PIC X(02).
+001769 01  WS-ERR-FILE-STATUS       PIC X(02).
+001769 01  WS-STAGE-FILE-STATUS     PIC X(02).
+001770
+001780 01  WS-RECON-SWITCHES.
+001790     05  WS-PRIOR-FOUND-SW    PIC X(01)  VALUE "N".
+001800         88  WS-PRIOR-FOUND               VALUE "Y".
+001810     05  WS-MISMATCH-SW       PIC X(01)  VALUE "N".
+001820         88  WS-MISMATCH                  VALUE "Y".
+001830
+001840 01  WS-PRIOR-COUNT           PIC 9(3)  COMP  VALUE ZERO.
+001850
+001860 01  WS-PRIOR-TABLE.
+001870     05  WS-PRIOR-ENTRY OCCURS 10 TIMES INDEXED BY WS-PRIOR-IDX.
+001880         10  WS-PRIOR-ROW-NUMBER  PIC 9(3).
+001890         10  WS-PRIOR-MULT        PIC 9(3).
+001900         10  WS-PRIOR-RESULT-ARR  PIC 9(5) OCCURS 10 TIMES.
+001910
+001920 01  WS-DATE-WORK.
+001930     05  WS-RUN-DATE-YYYYMMDD PIC 9(8).
+001940     05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-YYYYMMDD.
+001950         10  WS-RUN-YYYY      PIC 9(4).
+001960         10  WS-RUN-MM        PIC 9(2).
+001970         10  WS-RUN-DD        PIC 9(2).
+001980     05  WS-RUN-DATE-DISPLAY  PIC X(10).
+001990     05  WS-RUN-TIME-HHMMSS   PIC 9(8).
+002000
+002010 PROCEDURE DIVISION.
+002020
+002030 0000-MAIN-MUTIPLICATION-TABLE.
+002040
+002050     PERFORM 1000-READ-PARAMETER-CARD.
+002060     PERFORM 1100-SET-BASE-NUMBERS.
+002062     PERFORM 1160-SET-REPORT-TITLE.
+002070
+002072     IF NOT WS-MODE-DECIMAL
+002074         PERFORM 1300-LOAD-PRIOR-RESULTS
+002076     END-IF.
+002080     PERFORM 1200-OPEN-REPORT-FILES.
+002090     PERFORM 1400-WRITE-AUDIT-RECORD.
+002100
+002102     IF WS-MODE-DECIMAL
+002104         PERFORM 2600-PRODUCE-EXTENSION-TABLE
+002106     ELSE
+002110         IF WS-RESTART-ROW > 1
+002120             COMPUTE WS-ROW-NUMBER = WS-RESTART-ROW - 1
+002130         ELSE
+002140             MOVE WS-TABLE-VALUE (1) TO WS-CURRENT-MULTIPLIER
+002150             PERFORM 2000-PRODUCE-TABLE-ROW
+002160             PERFORM 3000-WRITE-CHECKPOINT
+002170         END-IF
+002190         PERFORM 2500-PROCESS-ONE-TABLE-ROW
+002200             VARYING WS-ROW-IDX FROM 2 BY 1
+002210             UNTIL WS-ROW-IDX > WS-TABLE-SIZE
+002220     END-IF.
+002230
+002240     PERFORM END-PROGRAM.
+002240
+002250 1000-READ-PARAMETER-CARD.
+002260
+002270     MOVE 1  TO WS-START-NUMBER.
+002280     MOVE 10 TO WS-TABLE-SIZE.
+002290
+002300     OPEN INPUT PARM-FILE.
+002302     IF WS-PARM-FILE-STATUS = "00"
+002304         READ PARM-FILE
+002310             AT END
+002330                 SET WS-PARM-EOF TO TRUE
+002340         END-READ
+002350         CLOSE PARM-FILE
+002352     ELSE
+002354         SET WS-PARM-EOF TO TRUE
+002356     END-IF.
+002360
+002370     MOVE 1  TO WS-RESTART-ROW.
+002380     MOVE "BATCH   " TO WS-OPERATOR-ID.
+002385     MOVE "I" TO WS-MODE-FLAG.
+002387     MOVE ZERO TO WS-UNIT-PRICE.
+002390
+002400     IF NOT WS-PARM-EOF
+002410         IF MT-START-NUMBER NUMERIC AND MT-START-NUMBER > 0
+002420             MOVE MT-START-NUMBER TO WS-START-NUMBER
+002430         END-IF
+002440         IF MT-ROW-COUNT NUMERIC AND MT-ROW-COUNT > 0
+002450             MOVE MT-ROW-COUNT TO WS-TABLE-SIZE
+002460         END-IF
+002470         IF MT-RESTART-ROW NUMERIC AND MT-RESTART-ROW > 1
+002480             MOVE MT-RESTART-ROW TO WS-RESTART-ROW
+002490         END-IF
+002500         IF MT-OPERATOR-ID NOT = SPACES
+002510             MOVE MT-OPERATOR-ID TO WS-OPERATOR-ID
+002520         END-IF
+002522         IF MT-MODE-FLAG = "D"
+002524             MOVE "D" TO WS-MODE-FLAG
+002526         END-IF
+002528         IF MT-UNIT-PRICE NUMERIC AND MT-UNIT-PRICE > 0
+002529             MOVE MT-UNIT-PRICE TO WS-UNIT-PRICE
+002531         END-IF
+002540     END-IF.
+002545
+002550     IF WS-TABLE-SIZE > 10
+002560         DISPLAY "ROW COUNT ", WS-TABLE-SIZE, " EXCEEDS LIMIT"
+002570         MOVE 10 TO WS-TABLE-SIZE
+002580     END-IF.
+002581
+002582     IF WS-MODE-DECIMAL AND WS-TABLE-SIZE > 8
+002584         DISPLAY "ROW COUNT ", WS-TABLE-SIZE,
+002585             " EXCEEDS DECIMAL MODE PRINT WIDTH - LIMITED TO 8"
+002586         MOVE 8 TO WS-TABLE-SIZE
+002588     END-IF.
+002589
+002591     IF WS-MODE-DECIMAL AND WS-RESTART-ROW > 1
+002592         DISPLAY "RESTART ROW IGNORED - NO RESTART IN DECIMAL",
+002593             " MODE"
+002593     MOVE 1 TO WS-RESTART-ROW
+002594     END-IF.
+002595
+002600 1100-SET-BASE-NUMBERS.
+002610
+002620     PERFORM 1150-SET-ONE-BASE-NUMBER
+002630         VARYING WS-COL-IDX FROM 1 BY 1
+002640         UNTIL WS-COL-IDX > WS-TABLE-SIZE.
+002650
+002660 1150-SET-ONE-BASE-NUMBER.
+002670
+002680     COMPUTE WS-TABLE-VALUE (WS-COL-IDX) =
+002690         WS-START-NUMBER + WS-COL-IDX - 1.
+002695     MOVE "N" TO WS-COL-OVERFLOW-SW (WS-COL-IDX).
+002700
+002701 1160-SET-REPORT-TITLE.
+002702
+002703     IF WS-MODE-DECIMAL
+002704         MOVE WS-UNIT-PRICE TO WS-DEC-EDIT
+002705         STRING "UNIT PRICE EXTENSION - PRICE " WS-DEC-EDIT
+002706             DELIMITED BY SIZE INTO WS-REPORT-TITLE
+002707         END-STRING
+002708         MOVE "QTY    " TO WS-COL-LABEL
+002709     ELSE
+002710         MOVE "MULTIPLICATION TABLE REPORT" TO WS-REPORT-TITLE
+002711         MOVE "MULT   " TO WS-COL-LABEL
+002712     END-IF.
+002713
+002714 1200-OPEN-REPORT-FILES.
+002720
+002722     IF WS-RESTART-ROW > 1
+002724         OPEN EXTEND PRINT-FILE
+002726         IF WS-PRINT-FILE-STATUS = "35"
+002728             OPEN OUTPUT PRINT-FILE
+002729         END-IF
+002730     ELSE
+002732         OPEN OUTPUT PRINT-FILE
+002734     END-IF.
+002736
+002738     IF NOT WS-MODE-DECIMAL
+002740         IF WS-RESTART-ROW > 1
+002742             OPEN EXTEND TABLE-OUT-FILE
+002744             IF WS-TABOUT-FILE-STATUS = "35"
+002746                 OPEN OUTPUT TABLE-OUT-FILE
+002748             END-IF
+002750             OPEN EXTEND CHECKPOINT-FILE
+002752             IF WS-CKPT-FILE-STATUS = "35"
+002754                 OPEN OUTPUT CHECKPOINT-FILE
+002756             END-IF
+002758             OPEN EXTEND ERROR-FILE
+002760             IF WS-ERR-FILE-STATUS = "35"
+002762                 OPEN OUTPUT ERROR-FILE
+002764             END-IF
+002776             OPEN EXTEND STAGE-RESULTS-FILE
+002778             IF WS-STAGE-FILE-STATUS = "35"
+002780                 OPEN OUTPUT STAGE-RESULTS-FILE
+002782             END-IF
+002766         ELSE
+002768             OPEN OUTPUT TABLE-OUT-FILE
+002770             OPEN OUTPUT CHECKPOINT-FILE
+002772             OPEN OUTPUT ERROR-FILE
+002784             OPEN OUTPUT STAGE-RESULTS-FILE
+002774         END-IF
+002850         OPEN EXTEND HISTORY-FILE
+002860         IF WS-HIST-FILE-STATUS = "35"
+002870             OPEN OUTPUT HISTORY-FILE
+002880         END-IF
+002892     END-IF.
+002900
+002910     OPEN EXTEND AUDIT-FILE.
+002920     IF WS-AUD-FILE-STATUS = "35"
+002930         OPEN OUTPUT AUDIT-FILE
+002940     END-IF.
+002950
+002960     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+002970     STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+002980         DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+002990     END-STRING.
+003000     ACCEPT WS-RUN-TIME-HHMMSS FROM TIME.
+003010
+003020 1400-WRITE-AUDIT-RECORD.
+003030
+003040     MOVE WS-RUN-DATE-YYYYMMDD TO MT-AUD-RUN-DATE.
+003050     MOVE WS-RUN-TIME-HHMMSS TO MT-AUD-RUN-TIME.
+003060     MOVE WS-OPERATOR-ID TO MT-AUD-OPERATOR-ID.
+003070     MOVE WS-START-NUMBER TO MT-AUD-START-NUMBER.
+003080     MOVE WS-TABLE-SIZE TO MT-AUD-ROW-COUNT.
+003090     MOVE WS-RESTART-ROW TO MT-AUD-RESTART-ROW.
+003095     MOVE WS-MODE-FLAG TO MT-AUD-MODE-FLAG.
+003097     MOVE WS-UNIT-PRICE TO MT-AUD-UNIT-PRICE.
+003100     WRITE MT-AUD-RECORD.
+003110
+003120 1300-LOAD-PRIOR-RESULTS.
+003130
+003140     MOVE ZERO TO WS-PRIOR-COUNT.
+003150     OPEN INPUT PRIOR-RESULTS-FILE.
+003160     IF WS-PRIOR-FILE-STATUS = "00"
+003170         PERFORM 1310-READ-PRIOR-RECORD
+003180             UNTIL WS-PRIOR-FILE-STATUS NOT = "00"
+003190                 OR WS-PRIOR-COUNT = 10
+003200     END-IF.
+003210     CLOSE PRIOR-RESULTS-FILE.
+003220
+003230 1310-READ-PRIOR-RECORD.
+003240
+003250     READ PRIOR-RESULTS-FILE.
+003260     IF WS-PRIOR-FILE-STATUS = "00"
+003270         ADD 1 TO WS-PRIOR-COUNT
+003280         MOVE MT-PRIOR-ROW-NUMBER
+003290             TO WS-PRIOR-ROW-NUMBER (WS-PRIOR-COUNT)
+003300         MOVE MT-PRIOR-MULTIPLIER
+003310             TO WS-PRIOR-MULT (WS-PRIOR-COUNT)
+003320         MOVE MT-PRIOR-RESULT (01)
+003330             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 01)
+003340         MOVE MT-PRIOR-RESULT (02)
+003350             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 02)
+003360         MOVE MT-PRIOR-RESULT (03)
+003370             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 03)
+003380         MOVE MT-PRIOR-RESULT (04)
+003390             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 04)
+003400         MOVE MT-PRIOR-RESULT (05)
+003410             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 05)
+003420         MOVE MT-PRIOR-RESULT (06)
+003430             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 06)
+003440         MOVE MT-PRIOR-RESULT (07)
+003450             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 07)
+003460         MOVE MT-PRIOR-RESULT (08)
+003470             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 08)
+003480         MOVE MT-PRIOR-RESULT (09)
+003490             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 09)
+003500         MOVE MT-PRIOR-RESULT (10)
+003510             TO WS-PRIOR-RESULT-ARR (WS-PRIOR-COUNT, 10)
+003520     END-IF.
+003530
+003540 2000-PRODUCE-TABLE-ROW.
+003550
+003560     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+003570         PERFORM 2100-WRITE-PAGE-HEADERS
+003580     END-IF.
+003590
+003600     MOVE SPACES TO MT-PRINT-LINE.
+003610     MOVE " " TO MT-PRINT-CC.
+003620     STRING "ROW " WS-CURRENT-MULTIPLIER
+003630         DELIMITED BY SIZE INTO MT-DETAIL-ROW-LABEL
+003640     END-STRING.
+003650     MOVE SPACES TO MT-DETAIL-VALUES.
+003660     MOVE 1 TO WS-PRINT-POINTER.
+003670     PERFORM 2050-BUILD-ONE-DETAIL-COLUMN
+003680         VARYING WS-COL-IDX FROM 1 BY 1
+003690         UNTIL WS-COL-IDX > WS-TABLE-SIZE.
+003700     WRITE PRINT-RECORD FROM MT-PRINT-LINE.
+003710     ADD 1 TO WS-LINE-COUNT.
+003720
+003730     ADD 1 TO WS-ROW-NUMBER.
+003740     MOVE WS-ROW-NUMBER TO MT-OUT-ROW-NUMBER.
+003750     MOVE WS-CURRENT-MULTIPLIER TO MT-OUT-MULTIPLIER.
+003760     PERFORM 2055-BUILD-ONE-OUT-RESULT
+003770         VARYING WS-COL-IDX FROM 1 BY 1
+003780         UNTIL WS-COL-IDX > WS-TABLE-SIZE.
+003790     WRITE MT-OUT-RECORD.
+003800
+003810     PERFORM 5000-CHECK-RECONCILIATION.
+003820
+003830     MOVE WS-RUN-DATE-YYYYMMDD TO MT-HIST-RUN-DATE.
+003840     MOVE WS-ROW-NUMBER TO MT-HIST-ROW-NUMBER.
+003850     MOVE WS-CURRENT-MULTIPLIER TO MT-HIST-MULTIPLIER.
+003860     MOVE WS-ROW-NUMBER TO MT-STAGE-ROW-NUMBER.
+003870     MOVE WS-CURRENT-MULTIPLIER TO MT-STAGE-MULTIPLIER.
+003880     PERFORM 2058-COPY-ONE-HIST-COLUMN
+003890         VARYING WS-COL-IDX FROM 1 BY 1
+003900         UNTIL WS-COL-IDX > WS-TABLE-SIZE.
+003910     WRITE MT-HIST-RECORD.
+003920     WRITE MT-STAGE-RECORD.
+003930
+004070 2050-BUILD-ONE-DETAIL-COLUMN.
+004071
+004072     IF WS-COL-OVERFLOW (WS-COL-IDX)
+004073         STRING "OVFL " DELIMITED BY SIZE
+004074             INTO MT-DETAIL-VALUES
+004075             WITH POINTER WS-PRINT-POINTER
+004076         END-STRING
+004077     ELSE
+004078         STRING WS-TABLE-VALUE (WS-COL-IDX) "  "
+004079             DELIMITED BY SIZE
+004080             INTO MT-DETAIL-VALUES
+004081             WITH POINTER WS-PRINT-POINTER
+004082         END-STRING
+004083     END-IF.
+004084
+004085 2055-BUILD-ONE-OUT-RESULT.
+004086
+004087     IF WS-COL-OVERFLOW (WS-COL-IDX)
+004088         MOVE 99999 TO MT-OUT-RESULT (WS-COL-IDX)
+004089     ELSE
+004090         MOVE WS-TABLE-VALUE (WS-COL-IDX)
+004091             TO MT-OUT-RESULT (WS-COL-IDX)
+004092     END-IF.
+004093
+004094 2058-COPY-ONE-HIST-COLUMN.
+004095
+004096     MOVE MT-OUT-RESULT (WS-COL-IDX)
+004097         TO MT-HIST-RESULT (WS-COL-IDX).
+004098     MOVE MT-OUT-RESULT (WS-COL-IDX)
+004099         TO MT-STAGE-RESULT (WS-COL-IDX).
+004100
+004140 2100-WRITE-PAGE-HEADERS.
+004150
+004160     ADD 1 TO WS-PAGE-NUMBER.
+004170
+004180     MOVE SPACES TO MT-PRINT-LINE.
+004190     MOVE "1" TO MT-PRINT-CC.
+004200     MOVE WS-COMPANY-NAME TO MT-TITLE-COMPANY.
+004210     MOVE "RUN DATE: " TO MT-TITLE-DATE-LIT.
+004220     MOVE WS-RUN-DATE-DISPLAY TO MT-TITLE-RUN-DATE.
+004230     MOVE "PAGE: " TO MT-TITLE-PAGE-LIT.
+004240     MOVE WS-PAGE-NUMBER TO MT-TITLE-PAGE-NO.
+004250     WRITE PRINT-RECORD FROM MT-PRINT-LINE.
+004260
+004270     MOVE SPACES TO MT-PRINT-LINE.
+004280     MOVE " " TO MT-PRINT-CC.
+004290     MOVE WS-REPORT-TITLE TO MT-SUBTITLE-TEXT.
+004300     WRITE PRINT-RECORD FROM MT-PRINT-LINE.
+004310
+004320     MOVE SPACES TO MT-PRINT-LINE.
+004330     MOVE " " TO MT-PRINT-CC.
+004340     MOVE ALL "-" TO MT-PRINT-TEXT.
+004350     WRITE PRINT-RECORD FROM MT-PRINT-LINE.
+004360
+004370     MOVE SPACES TO MT-PRINT-LINE.
+004380     MOVE " " TO MT-PRINT-CC.
+004390     MOVE WS-COL-LABEL TO MT-COLHDR-LABEL.
+004400     MOVE SPACES TO MT-COLHDR-VALUES.
+004410     MOVE 1 TO WS-PRINT-POINTER.
+004420     PERFORM 2150-BUILD-ONE-COLUMN-HEADER
+004430         VARYING WS-COL-IDX FROM 1 BY 1
+004440         UNTIL WS-COL-IDX > WS-TABLE-SIZE.
+004450     WRITE PRINT-RECORD FROM MT-PRINT-LINE.
+004460
+004470     MOVE SPACES TO MT-PRINT-LINE.
+004480     MOVE " " TO MT-PRINT-CC.
+004490     MOVE ALL "-" TO MT-PRINT-TEXT.
+004500     WRITE PRINT-RECORD FROM MT-PRINT-LINE.
+004510
+004520     MOVE ZERO TO WS-LINE-COUNT.
+004530
+004540 2150-BUILD-ONE-COLUMN-HEADER.
+004550
+004552     IF WS-MODE-DECIMAL
+004554         STRING WS-TABLE-VALUE (WS-COL-IDX) "      "
+004556             DELIMITED BY SIZE
+004558             INTO MT-COLHDR-VALUES
+004559             WITH POINTER WS-PRINT-POINTER
+004561         END-STRING
+004563     ELSE
+004560         STRING WS-TABLE-VALUE (WS-COL-IDX) "  "
+004570             DELIMITED BY SIZE
+004580             INTO MT-COLHDR-VALUES
+004590             WITH POINTER WS-PRINT-POINTER
+004600         END-STRING
+004605     END-IF.
+004610
+004620 2500-PROCESS-ONE-TABLE-ROW.
+004630
+004640     IF WS-ROW-IDX >= WS-RESTART-ROW
+004650         MOVE WS-TABLE-VALUE (WS-ROW-IDX) TO WS-CURRENT-MULTIPLIER
+004660         PERFORM 2550-MULTIPLY-ONE-COLUMN
+004670             VARYING WS-COL-IDX FROM 1 BY 1
+004680             UNTIL WS-COL-IDX > WS-TABLE-SIZE
+004690         PERFORM 2000-PRODUCE-TABLE-ROW
+004700         PERFORM RESET-NUMBERS
+004710         PERFORM 3000-WRITE-CHECKPOINT
+004720     END-IF.
+004730
+004740 2550-MULTIPLY-ONE-COLUMN.
+004750
+004760     MOVE WS-COL-IDX TO WS-CURRENT-COLUMN.
+004770     MOVE WS-TABLE-VALUE (WS-COL-IDX) TO WS-CURRENT-COL-VALUE.
+004775     MOVE WS-CURRENT-MULTIPLIER TO MT-MULT-MULTIPLIER.
+004776     MOVE WS-CURRENT-COL-VALUE TO MT-MULT-COLUMN-VALUE.
+004777     CALL "Program3" USING MT-MULT-PARMS.
+004778     IF MT-MULT-OVERFLOW
+004779         MOVE "Y" TO WS-COL-OVERFLOW-SW (WS-COL-IDX)
+004780         PERFORM 4000-LOG-OVERFLOW
+004790     ELSE
+004795         MOVE "N" TO WS-COL-OVERFLOW-SW (WS-COL-IDX)
+004800         MOVE MT-MULT-RESULT TO WS-TABLE-VALUE (WS-COL-IDX)
+004810     END-IF.
+004820
+004821*----------------------------------------------------------------*
+004822*    DECIMAL EXTENSION TABLE - ONE UNIT PRICE EXTENDED BY EACH    *
+004823*    OF THE SAME QUANTITIES USED AS COLUMN VALUES ABOVE.  PRINTS  *
+004824*    A SINGLE ROW; DOES NOT WRITE THE EXTRACT, CHECKPOINT,        *
+004825*    HISTORY OR PRIOR-RESULTS FILES, WHICH ARE ALL SIZED FOR THE  *
+004826*    WHOLE-NUMBER TABLE.                                          *
+004827*----------------------------------------------------------------*
+004828 2600-PRODUCE-EXTENSION-TABLE.
+004829
+004830     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+004831         PERFORM 2100-WRITE-PAGE-HEADERS
+004832     END-IF.
+004833
+004834     MOVE SPACES TO MT-PRINT-LINE.
+004835     MOVE " " TO MT-PRINT-CC.
+004836     MOVE "PRICE  " TO MT-DETAIL-ROW-LABEL.
+004837     MOVE SPACES TO MT-DETAIL-VALUES.
+004838     MOVE 1 TO WS-PRINT-POINTER.
+004839     PERFORM 2650-EXTEND-ONE-COLUMN
+004840         VARYING WS-COL-IDX FROM 1 BY 1
+004841         UNTIL WS-COL-IDX > WS-TABLE-SIZE.
+004842     WRITE PRINT-RECORD FROM MT-PRINT-LINE.
+004843     ADD 1 TO WS-LINE-COUNT.
+004844
+004845 2650-EXTEND-ONE-COLUMN.
+004846
+004847     MOVE "N" TO WS-COL-OVERFLOW-SW (WS-COL-IDX).
+004848     COMPUTE WS-DEC-RESULT (WS-COL-IDX) =
+004849         WS-UNIT-PRICE * WS-TABLE-VALUE (WS-COL-IDX)
+004850         ON SIZE ERROR
+004851             MOVE "Y" TO WS-COL-OVERFLOW-SW (WS-COL-IDX)
+004852             MOVE ZERO TO WS-DEC-RESULT (WS-COL-IDX)
+004853             DISPLAY "*** EXTENSION OVERFLOW COLUMN ",
+004854                 WS-COL-IDX, " ***"
+004855     END-COMPUTE.
+004856     IF WS-COL-OVERFLOW (WS-COL-IDX)
+004857         STRING "OVFL     " DELIMITED BY SIZE
+004858             INTO MT-DETAIL-VALUES
+004859             WITH POINTER WS-PRINT-POINTER
+004860         END-STRING
+004861     ELSE
+004862         MOVE WS-DEC-RESULT (WS-COL-IDX) TO WS-DEC-EDIT
+004863         STRING WS-DEC-EDIT " "
+004864             DELIMITED BY SIZE
+004865             INTO MT-DETAIL-VALUES
+004866             WITH POINTER WS-PRINT-POINTER
+004867         END-STRING
+004868     END-IF.
+004869
+004860 RESET-NUMBERS.
+004840
+004850     PERFORM 1100-SET-BASE-NUMBERS.
+004860
+004870 5000-CHECK-RECONCILIATION.
+004880
+004890     MOVE "N" TO WS-PRIOR-FOUND-SW.
+004900     MOVE "N" TO WS-MISMATCH-SW.
+004910     IF WS-PRIOR-COUNT > ZERO
+004920         PERFORM 5010-SEARCH-PRIOR-ROW
+004930             VARYING WS-PRIOR-IDX FROM 1 BY 1
+004940             UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+004950                 OR WS-PRIOR-FOUND
+004960     END-IF.
+004970     IF WS-MISMATCH
+004980         DISPLAY "*** MISMATCH ROW ", WS-ROW-NUMBER,
+004990             " VS PRIOR RUN ***"
+005000     END-IF.
+005010
+005020 5010-SEARCH-PRIOR-ROW.
+005030
+005040     IF WS-PRIOR-ROW-NUMBER (WS-PRIOR-IDX) = WS-ROW-NUMBER
+005050         MOVE "Y" TO WS-PRIOR-FOUND-SW
+005060         PERFORM 5020-COMPARE-ONE-COLUMN
+005070             VARYING WS-COL-IDX FROM 1 BY 1
+005080             UNTIL WS-COL-IDX > WS-TABLE-SIZE
+005090     END-IF.
+005100
+005110 5020-COMPARE-ONE-COLUMN.
+005120
+005130     IF WS-PRIOR-RESULT-ARR (WS-PRIOR-IDX, WS-COL-IDX)
+005140             NOT = MT-OUT-RESULT (WS-COL-IDX)
+005150         MOVE "Y" TO WS-MISMATCH-SW
+005160     END-IF.
+005170
+005180 3000-WRITE-CHECKPOINT.
+005190
+005200     MOVE WS-ROW-NUMBER TO MT-CKPT-ROW-NUMBER.
+005210     MOVE WS-CURRENT-MULTIPLIER TO MT-CKPT-MULTIPLIER.
+005220     WRITE MT-CKPT-RECORD.
+005230
+005240 4000-LOG-OVERFLOW.
+005250
+005260     COMPUTE MT-ERR-ROW-NUMBER = WS-ROW-NUMBER + 1.
+005270     MOVE WS-CURRENT-COLUMN TO MT-ERR-COLUMN-NUMBER.
+005280     MOVE WS-CURRENT-MULTIPLIER TO MT-ERR-MULTIPLIER.
+005290     MOVE WS-CURRENT-COL-VALUE TO MT-ERR-COLUMN-VALUE.
+005300     WRITE MT-ERR-RECORD.
+005310     DISPLAY "*** OVERFLOW ROW ", MT-ERR-ROW-NUMBER,
+005320         " COLUMN ", WS-CURRENT-COLUMN, " ***".
+005330
+005335 3600-PROMOTE-PRIOR-RESULTS.
+005336
+005337     CLOSE STAGE-RESULTS-FILE.
+005338     OPEN INPUT STAGE-RESULTS-FILE.
+005339     IF WS-STAGE-FILE-STATUS = "00"
+005340         OPEN OUTPUT PRIOR-RESULTS-FILE
+005341         PERFORM 3610-COPY-ONE-STAGE-RECORD
+005342             UNTIL WS-STAGE-FILE-STATUS NOT = "00"
+005343         CLOSE PRIOR-RESULTS-FILE
+005344     END-IF.
+005345     CLOSE STAGE-RESULTS-FILE.
+005346
+005347 3610-COPY-ONE-STAGE-RECORD.
+005348
+005349     READ STAGE-RESULTS-FILE.
+005350     IF WS-STAGE-FILE-STATUS = "00"
+005351         WRITE MT-PRIOR-RECORD FROM MT-STAGE-RECORD
+005352     END-IF.
+005353
+005354 END-PROGRAM.
+005356
+005360     CLOSE PRINT-FILE.
+005365     IF NOT WS-MODE-DECIMAL
+005370         CLOSE TABLE-OUT-FILE
+005380         CLOSE CHECKPOINT-FILE
+005390         CLOSE ERROR-FILE
+005400         CLOSE HISTORY-FILE
+005405         PERFORM 3600-PROMOTE-PRIOR-RESULTS
+005415     END-IF.
+005420     CLOSE AUDIT-FILE.
+005430     GOBACK.
+005440
+005450 END PROGRAM PROGRAM1.
