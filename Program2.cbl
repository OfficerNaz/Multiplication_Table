@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.  PROGRAM2 AS "Program2".
+000120 AUTHOR.      D L WOZNIAK.
+000130 INSTALLATION. CORPORATE DATA PROCESSING.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*                                                                *
+000180*    PROGRAM2  --  ON-DEMAND MULTIPLICATION TABLE INQUIRY.       *
+000190*                  OPERATIONS RUNS THIS AT A TERMINAL TO GET A   *
+000200*                  ONE-OFF TABLE FOR A MULTIPLIER OR SMALL RANGE *
+000210*                  OF MULTIPLIERS RIGHT AWAY, WITHOUT WAITING ON *
+000220*                  OR TOUCHING THE SCHEDULED BATCH JOB (PROGRAM1)*
+000230*                  THE ARITHMETIC ITSELF IS DONE BY PROGRAM3, THE*
+000240*                  SAME SUBPROGRAM PROGRAM1 CALLS, SO AN ANSWER  *
+000250*                  GIVEN HERE ALWAYS MATCHES WHAT THE BATCH JOB  *
+000260*                  WOULD HAVE PRODUCED FOR THE SAME ROW.         *
+000270*                                                                *
+000280*    MOD LOG                                                     *
+000290*    2026-08-09  DLW  ORIGINAL VERSION - PROMPT FOR A MULTIPLIER *
+000300*                      RANGE, DISPLAY EACH ROW AGAINST COLUMNS   *
+000310*                      1 THROUGH 10, REPEAT UNTIL THE OPERATOR   *
+000320*                      IS DONE.                                  *
+000330*                                                                *
+000340*----------------------------------------------------------------*
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.  IBM-370.
+000380 OBJECT-COMPUTER.  IBM-370.
+000390
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420*----------------------------------------------------------------*
+000430*    SWITCHES                                                    *
+000440*----------------------------------------------------------------*
+000450 01  WS-SWITCHES.
+000460     05  WS-MORE-REQUESTS-SW  PIC X(01)  VALUE "Y".
+000470         88  WS-MORE-REQUESTS            VALUE "Y".
+000480
+000490*----------------------------------------------------------------*
+000500*    INQUIRY RANGE AND WORK FIELDS.  COLUMNS ARE ALWAYS 1        *
+000510*    THROUGH 10 - THE SAME WIDTH AS THE BATCH JOB'S PRINTED      *
+000520*    REPORT - SINCE THIS SCREEN EXISTS TO ANSWER "WHAT'S THE     *
+000530*    N-TIMES TABLE", NOT TO RUN AN ARBITRARY SIZE OF TABLE.      *
+000540*----------------------------------------------------------------*
+000550 01  WS-INQ-START-MULT        PIC 9(03).
+000560 01  WS-INQ-END-MULT          PIC 9(03).
+000570 01  WS-INQ-COLUMN-COUNT      PIC 9(03)  COMP  VALUE 10.
+000580 01  WS-INQ-ROW-IDX           PIC 9(03)  COMP.
+000590 01  WS-INQ-COL-IDX           PIC 9(03)  COMP.
+000600 01  WS-INQ-PRINT-POINTER     PIC 9(03)  COMP.
+000605 01  WS-INQ-ROW-DISPLAY       PIC 9(03).
+000610 01  WS-INQ-RESPONSE          PIC X(01).
+000620 01  WS-INQ-DETAIL-LINE       PIC X(80).
+000630
+000640*----------------------------------------------------------------*
+000650*    ONE ROW/COLUMN MULTIPLY REQUEST - PASSED TO PROGRAM3, THE   *
+000660*    SAME CALLABLE SUBPROGRAM PROGRAM1 USES.                     *
+000670*----------------------------------------------------------------*
+000680     COPY MTMULT.
+000690
+000700 PROCEDURE DIVISION.
+000710
+000720 0000-MAIN-INQUIRY.
+000730
+000740     PERFORM 1000-GET-ONE-REQUEST
+000750         UNTIL NOT WS-MORE-REQUESTS.
+000760
+000770     GOBACK.
+000780
+000790 1000-GET-ONE-REQUEST.
+000800
+000810     PERFORM 1100-PROMPT-FOR-RANGE.
+000820     PERFORM 2000-DISPLAY-ONE-MULTIPLIER-ROW
+000830         VARYING WS-INQ-ROW-IDX FROM WS-INQ-START-MULT BY 1
+000840         UNTIL WS-INQ-ROW-IDX > WS-INQ-END-MULT.
+000850     PERFORM 8000-ASK-ANOTHER.
+000860
+000870 1100-PROMPT-FOR-RANGE.
+000880
+000890     DISPLAY "ENTER STARTING MULTIPLIER (001-999): ".
+000900     ACCEPT WS-INQ-START-MULT.
+000910     DISPLAY "ENTER ENDING MULTIPLIER (BLANK FOR ONE ROW): ".
+000920     ACCEPT WS-INQ-END-MULT.
+000930     IF WS-INQ-END-MULT < WS-INQ-START-MULT
+000940         MOVE WS-INQ-START-MULT TO WS-INQ-END-MULT
+000950     END-IF.
+000960
+000970 2000-DISPLAY-ONE-MULTIPLIER-ROW.
+000980
+000990     MOVE SPACES TO WS-INQ-DETAIL-LINE.
+000995     MOVE WS-INQ-ROW-IDX TO WS-INQ-ROW-DISPLAY.
+001000     STRING WS-INQ-ROW-DISPLAY " TIMES TABLE: "
+001010         DELIMITED BY SIZE INTO WS-INQ-DETAIL-LINE
+001020     END-STRING.
+001030     MOVE 18 TO WS-INQ-PRINT-POINTER.
+001040     PERFORM 2050-BUILD-ONE-INQUIRY-COLUMN
+001050         VARYING WS-INQ-COL-IDX FROM 1 BY 1
+001060         UNTIL WS-INQ-COL-IDX > WS-INQ-COLUMN-COUNT.
+001070     DISPLAY WS-INQ-DETAIL-LINE.
+001080
+001090 2050-BUILD-ONE-INQUIRY-COLUMN.
+001100
+001110     MOVE WS-INQ-ROW-IDX TO MT-MULT-MULTIPLIER.
+001120     MOVE WS-INQ-COL-IDX TO MT-MULT-COLUMN-VALUE.
+001130     CALL "Program3" USING MT-MULT-PARMS.
+001140     IF MT-MULT-OVERFLOW
+001150         STRING "OVFL  "
+001160             DELIMITED BY SIZE
+001170             INTO WS-INQ-DETAIL-LINE
+001180             WITH POINTER WS-INQ-PRINT-POINTER
+001190         END-STRING
+001200     ELSE
+001210         STRING MT-MULT-RESULT "  "
+001220             DELIMITED BY SIZE
+001230             INTO WS-INQ-DETAIL-LINE
+001240             WITH POINTER WS-INQ-PRINT-POINTER
+001250         END-STRING
+001260     END-IF.
+001270
+001280 8000-ASK-ANOTHER.
+001290
+001300     DISPLAY "ANOTHER RANGE? (Y/N): ".
+001310     ACCEPT WS-INQ-RESPONSE.
+001320     IF WS-INQ-RESPONSE = "Y" OR WS-INQ-RESPONSE = "y"
+001330         MOVE "Y" TO WS-MORE-REQUESTS-SW
+001340     ELSE
+001350         MOVE "N" TO WS-MORE-REQUESTS-SW
+001360     END-IF.
+001370
+001380 END PROGRAM PROGRAM2.
