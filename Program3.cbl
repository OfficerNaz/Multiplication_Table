@@ -0,0 +1,46 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.  PROGRAM3 AS "Program3".
+000120 AUTHOR.      D L WOZNIAK.
+000130 INSTALLATION. CORPORATE DATA PROCESSING.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*                                                                *
+000180*    PROGRAM3  --  MULTIPLIES ONE MULTIPLIER BY ONE COLUMN       *
+000190*                  VALUE, TRAPPING SIZE ERROR THE SAME WAY THE   *
+000200*                  BATCH MULTIPLICATION TABLE JOB (PROGRAM1)     *
+000210*                  ALWAYS HAS.  CALLED BY PROGRAM1 AND BY THE    *
+000220*                  ONLINE AD HOC INQUIRY (PROGRAM2) SO BOTH RUN  *
+000230*                  THE SAME ARITHMETIC INSTEAD OF TWO COPIES OF  *
+000240*                  IT DRIFTING APART OVER TIME.                  *
+000250*                                                                *
+000260*    MOD LOG                                                     *
+000270*    2026-08-09  DLW  ORIGINAL VERSION - MULTIPLY ONE PAIR,      *
+000280*                      RETURN THE RESULT AND AN OVERFLOW FLAG.   *
+000290*                                                                *
+000300*----------------------------------------------------------------*
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.  IBM-370.
+000340 OBJECT-COMPUTER.  IBM-370.
+000350
+000360 DATA DIVISION.
+000370 WORKING-STORAGE SECTION.
+000380
+000390 LINKAGE SECTION.
+000400     COPY MTMULT.
+000410
+000420 PROCEDURE DIVISION USING MT-MULT-PARMS.
+000430
+000440 0000-MAIN-MULTIPLY-ONE-PAIR.
+000450
+000460     MOVE "N" TO MT-MULT-OVERFLOW-SW.
+000470     MULTIPLY MT-MULT-MULTIPLIER BY MT-MULT-COLUMN-VALUE
+000480         GIVING MT-MULT-RESULT
+000490         ON SIZE ERROR
+000500             MOVE "Y" TO MT-MULT-OVERFLOW-SW
+000510     END-MULTIPLY.
+000520
+000530     GOBACK.
+000540
+000550 END PROGRAM PROGRAM3.
