@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------------*
+000110*                                                                *
+000120*    MTERR  --  ARITHMETIC OVERFLOW ERROR RECORD FOR THE         *
+000130*                MULTIPLICATION TABLE JOB (PROGRAM1).  ONE       *
+000140*                RECORD IS LOGGED FOR EVERY MULTIPLY THAT        *
+000150*                TRIPS ON SIZE ERROR SO A WIDENED RUN FAILS      *
+000160*                LOUD INSTEAD OF TRUNCATING A RESULT.            *
+000170*                                                                *
+000180*    MOD LOG                                                     *
+000190*    2026-08-09  DLW  ORIGINAL LAYOUT - ROW, COLUMN, MULTIPLIER  *
+000200*                      AND THE COLUMN VALUE BEING MULTIPLIED.    *
+000210*                                                                *
+000220*----------------------------------------------------------------*
+000230    01  MT-ERR-RECORD.
+000240        05  MT-ERR-ROW-NUMBER        PIC 9(03).
+000250        05  MT-ERR-COLUMN-NUMBER     PIC 9(03).
+000260        05  MT-ERR-MULTIPLIER        PIC 9(03).
+000270        05  MT-ERR-COLUMN-VALUE      PIC 9(03).
+000280        05  FILLER                   PIC X(68).
