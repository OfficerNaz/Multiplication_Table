@@ -0,0 +1,41 @@
+000100*----------------------------------------------------------------*
+000110*                                                                 *
+000120*    MTPRINT  --  PRINT LINE LAYOUT FOR THE MULTIPLICATION       *
+000130*                 TABLE REPORT (PROGRAM1).  A SINGLE 80-BYTE     *
+000140*                 PRINT LINE IS REDEFINED FOR EACH LINE TYPE     *
+000150*                 THE REPORT WRITER PARAGRAPHS BUILD.            *
+000160*                                                                 *
+000170*    MOD LOG                                                     *
+000180*    2026-08-09  DLW  ORIGINAL LAYOUT - COMPANY/DATE/PAGE        *
+000190*                      HEADING, COLUMN HEADING AND DETAIL LINES. *
+000200*                                                                 *
+000210*----------------------------------------------------------------*
+000220    01  MT-PRINT-LINE.
+000230        05  MT-PRINT-CC              PIC X(01).
+000240        05  MT-PRINT-TEXT            PIC X(79).
+000250
+000260    01  MT-TITLE-LINE REDEFINES MT-PRINT-LINE.
+000270        05  FILLER                   PIC X(01).
+000280        05  MT-TITLE-COMPANY         PIC X(30).
+000290        05  FILLER                   PIC X(05).
+000300        05  MT-TITLE-DATE-LIT        PIC X(10).
+000310        05  MT-TITLE-RUN-DATE        PIC X(10).
+000320        05  FILLER                   PIC X(05).
+000330        05  MT-TITLE-PAGE-LIT        PIC X(06).
+000340        05  MT-TITLE-PAGE-NO         PIC ZZZ9.
+000350        05  FILLER                   PIC X(09).
+000360
+000370    01  MT-SUBTITLE-LINE REDEFINES MT-PRINT-LINE.
+000380        05  FILLER                   PIC X(01).
+000390        05  MT-SUBTITLE-TEXT         PIC X(40).
+000400        05  FILLER                   PIC X(39).
+000410
+000420    01  MT-COLUMN-HDR-LINE REDEFINES MT-PRINT-LINE.
+000430        05  FILLER                   PIC X(01).
+000440        05  MT-COLHDR-LABEL          PIC X(07).
+000450        05  MT-COLHDR-VALUES         PIC X(72).
+000460
+000470    01  MT-DETAIL-LINE REDEFINES MT-PRINT-LINE.
+000480        05  FILLER                   PIC X(01).
+000490        05  MT-DETAIL-ROW-LABEL      PIC X(07).
+000500        05  MT-DETAIL-VALUES         PIC X(72).
