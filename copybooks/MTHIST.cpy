@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------*
+000110*                                                                *
+000120*    MTHIST  --  RUN HISTORY RECORD FOR THE MULTIPLICATION       *
+000130*                TABLE JOB (PROGRAM1).  ONE RECORD PER ROW IS    *
+000140*                APPENDED TO THE HISTORY FILE EVERY RUN SO       *
+000150*                RESULTS FROM PAST RUNS ARE NEVER LOST.          *
+000160*                                                                *
+000170*    MOD LOG                                                     *
+000180*    2026-08-09  DLW  ORIGINAL LAYOUT - RUN DATE, ROW NUMBER,    *
+000190*                      MULTIPLIER AND TEN RESULT COLUMNS.        *
+000200*                                                                *
+000210*----------------------------------------------------------------*
+000220    01  MT-HIST-RECORD.
+000230        05  MT-HIST-RUN-DATE         PIC 9(08).
+000240        05  MT-HIST-ROW-NUMBER       PIC 9(03).
+000250        05  MT-HIST-MULTIPLIER       PIC 9(03).
+000260        05  MT-HIST-RESULT           PIC 9(05) OCCURS 10 TIMES.
+000270        05  FILLER                   PIC X(06).
