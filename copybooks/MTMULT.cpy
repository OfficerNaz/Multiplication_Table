@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------*
+000110*                                                                *
+000120*    MTMULT  --  ONE ROW/COLUMN MULTIPLY REQUEST PASSED TO       *
+000130*                PROGRAM3, THE CALLABLE SUBPROGRAM THAT HOLDS    *
+000140*                THE ONE PIECE OF ARITHMETIC BOTH THE BATCH      *
+000150*                MULTIPLICATION TABLE JOB (PROGRAM1) AND THE     *
+000160*                ONLINE AD HOC INQUIRY (PROGRAM2) NEED - ONE     *
+000170*                MULTIPLIER TIMES ONE COLUMN VALUE, TRAPPED FOR  *
+000180*                SIZE ERROR THE SAME WAY IN BOTH PLACES.         *
+000190*                                                                *
+000200*    MOD LOG                                                     *
+000210*    2026-08-09  DLW  ORIGINAL LAYOUT - MULTIPLIER, COLUMN       *
+000220*                      VALUE, RESULT AND AN OVERFLOW SWITCH.     *
+000230*                                                                *
+000240*----------------------------------------------------------------*
+000250    01  MT-MULT-PARMS.
+000260        05  MT-MULT-MULTIPLIER       PIC 9(03).
+000270        05  MT-MULT-COLUMN-VALUE     PIC 9(03).
+000280        05  MT-MULT-RESULT           PIC 9(03).
+000290        05  MT-MULT-OVERFLOW-SW      PIC X(01).
+000300            88  MT-MULT-OVERFLOW               VALUE "Y".
