@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------*
+000110*                                                                  *
+000120*    MTPARM  --  PARAMETER CARD LAYOUT FOR THE MULTIPLICATION     *
+000130*                TABLE JOB (PROGRAM1 / PROGRAM2 / PROGRAM3).      *
+000140*                                                                  *
+000150*    ONE 80-BYTE CARD IMAGE DRIVES THE STARTING NUMBER AND THE    *
+000160*    SIZE OF THE TABLE TO BE BUILT.  FIELDS ADDED SINCE THE       *
+000170*    ORIGINAL LAYOUT ARE NOTED BELOW AS THEY WERE ADDED.          *
+000180*                                                                  *
+000190*    MOD LOG                                                      *
+000200*    2026-08-09  DLW  ORIGINAL LAYOUT - START NUMBER, ROW COUNT.  *
+000205*    2026-08-09  DLW  ADDED RESTART ROW FOR CHECKPOINT/RESTART.  *
+000207*    2026-08-09  DLW  ADDED OPERATOR ID FOR THE AUDIT TRAIL.     *
+000208*    2026-08-09  DLW  ADDED MODE FLAG AND UNIT PRICE FOR THE     *
+000209*                      DECIMAL EXTENSION TABLE MODE.             *
+000210*                                                                  *
+000220*----------------------------------------------------------------*
+000230    01  MT-PARM-RECORD.
+000240        05  MT-START-NUMBER         PIC 9(03).
+000250        05  MT-ROW-COUNT            PIC 9(03).
+000255        05  MT-RESTART-ROW          PIC 9(03).
+000257        05  MT-OPERATOR-ID          PIC X(08).
+000258        05  MT-MODE-FLAG            PIC X(01).
+000259        05  MT-UNIT-PRICE           PIC 9(05)V99.
+000260        05  FILLER                  PIC X(55).
