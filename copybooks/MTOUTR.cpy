@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------*
+000110*                                                                *
+000120*    MTOUTR  --  SEQUENTIAL EXTRACT RECORD FOR THE               *
+000130*                MULTIPLICATION TABLE JOB (PROGRAM1).  ONE       *
+000140*                RECORD IS WRITTEN PER TABLE ROW SO THE BI/      *
+000150*                SPREADSHEET TOOL CAN LOAD THE RESULTS DIRECTLY. *
+000160*                                                                *
+000170*    MOD LOG                                                     *
+000180*    2026-08-09  DLW  ORIGINAL LAYOUT - ROW NUMBER, MULTIPLIER   *
+000190*                      AND TEN RESULT COLUMNS.                   *
+000200*                                                                *
+000210*----------------------------------------------------------------*
+000220    01  MT-OUT-RECORD.
+000230        05  MT-OUT-ROW-NUMBER        PIC 9(03).
+000240        05  MT-OUT-MULTIPLIER        PIC 9(03).
+000250        05  MT-OUT-RESULT            PIC 9(05) OCCURS 10 TIMES.
+000260        05  FILLER                   PIC X(14).
