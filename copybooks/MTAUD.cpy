@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------------*
+000110*                                                                *
+000120*    MTAUD  --  AUDIT TRAIL RECORD FOR THE MULTIPLICATION        *
+000130*                TABLE JOB (PROGRAM1).  ONE RECORD IS APPENDED   *
+000140*                EVERY TIME THE JOB RUNS SO THERE IS ALWAYS AN   *
+000150*                ANSWER TO "WHO RAN THIS, WHEN, AND WITH WHAT    *
+000160*                PARAMETERS".                                    *
+000170*                                                                *
+000180*    MOD LOG                                                     *
+000190*    2026-08-09  DLW  ORIGINAL LAYOUT - RUN DATE AND TIME,       *
+000200*                      OPERATOR ID AND THE PARAMETER CARD        *
+000210*                      VALUES USED FOR THE RUN.                  *
+000215*    2026-08-09  DLW  ADDED MODE FLAG AND UNIT PRICE SO A        *
+000216*                      DECIMAL EXTENSION RUN'S PRICE IS ALSO ON  *
+000217*                      THE TRAIL.                                *
+000220*                                                                *
+000230*----------------------------------------------------------------*
+000240    01  MT-AUD-RECORD.
+000250        05  MT-AUD-RUN-DATE          PIC 9(08).
+000260        05  MT-AUD-RUN-TIME          PIC 9(08).
+000270        05  MT-AUD-OPERATOR-ID       PIC X(08).
+000280        05  MT-AUD-START-NUMBER      PIC 9(03).
+000290        05  MT-AUD-ROW-COUNT         PIC 9(03).
+000300        05  MT-AUD-RESTART-ROW       PIC 9(03).
+000303        05  MT-AUD-MODE-FLAG         PIC X(01).
+000306        05  MT-AUD-UNIT-PRICE        PIC 9(05)V99.
+000310        05  FILLER                   PIC X(39).
