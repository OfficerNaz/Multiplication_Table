@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------*
+000110*                                                                *
+000120*    MTCKPT  --  CHECKPOINT RECORD FOR THE MULTIPLICATION        *
+000130*                TABLE JOB (PROGRAM1).  ONE RECORD IS WRITTEN    *
+000140*                AFTER EACH ROW COMPLETES SO A MID-RUN ABEND CAN *
+000150*                BE RESTARTED AT THE ROW WHERE IT DIED, USING    *
+000160*                THE RESTART ROW FIELD ON THE PARAMETER CARD.    *
+000170*                                                                *
+000180*    MOD LOG                                                     *
+000190*    2026-08-09  DLW  ORIGINAL LAYOUT - ROW NUMBER, MULTIPLIER.  *
+000200*                                                                *
+000210*----------------------------------------------------------------*
+000220    01  MT-CKPT-RECORD.
+000230        05  MT-CKPT-ROW-NUMBER       PIC 9(03).
+000240        05  MT-CKPT-MULTIPLIER       PIC 9(03).
+000250        05  FILLER                   PIC X(74).
